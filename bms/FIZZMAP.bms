@@ -0,0 +1,83 @@
+*&------------------------------------------------------------------*
+*& FIZZMAP - BMS mapset for the FIZZORBUZZ parameter maintenance    *
+*&           screen (transaction FZPM, program FIZZPARM).           *
+*&------------------------------------------------------------------*
+FIZZMS   DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=FREEKB
+*
+FIZZMAP1 DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=22,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='FIZZORBUZZ PARAMETERS'
+*
+         DFHMDF POS=(3,3),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='START NUMBER . . . .'
+STARTNO  DFHMDF POS=(3,24),                                          X
+               LENGTH=7,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(4,3),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='END NUMBER . . . . .'
+ENDNO    DFHMDF POS=(4,24),                                          X
+               LENGTH=7,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(6,3),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='DIVISOR 1. . . . . .'
+DIV1     DFHMDF POS=(6,24),                                          X
+               LENGTH=3,                                             X
+               ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(6,29),                                          X
+               LENGTH=7,                                             X
+               ATTRB=PROT,                                           X
+               INITIAL='LABEL:.'
+DIV1LBL  DFHMDF POS=(6,37),                                          X
+               LENGTH=8,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(7,3),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='DIVISOR 2. . . . . .'
+DIV2     DFHMDF POS=(7,24),                                          X
+               LENGTH=3,                                             X
+               ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(7,29),                                          X
+               LENGTH=7,                                             X
+               ATTRB=PROT,                                           X
+               INITIAL='LABEL:.'
+DIV2LBL  DFHMDF POS=(7,37),                                          X
+               LENGTH=8,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(9,3),                                           X
+               LENGTH=22,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='RESTART NEXT RUN(Y/N)'
+RESTART  DFHMDF POS=(9,26),                                          X
+               LENGTH=1,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(22,3),                                          X
+               LENGTH=11,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='PF3=EXIT  '
+MSG      DFHMDF POS=(24,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
