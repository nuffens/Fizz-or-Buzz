@@ -0,0 +1,8 @@
+      *> BILLEXT - fixed-width extract record for the downstream
+      *> billing/reporting system. Same classification pass as
+      *> FIZZBUZZ-OUT and the listing, different consumer.
+       01 BILL-EXTRACT-RECORD.
+           05 BILL-NUMBER            PIC 9(7).
+           05 BILL-CODE              PIC X(8).
+           05 BILL-RUN-ID            PIC X(8).
+           05 BILL-RUN-DATE          PIC X(8).
