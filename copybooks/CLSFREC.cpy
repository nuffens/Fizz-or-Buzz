@@ -0,0 +1,6 @@
+      *> CLSFREC - retained classification record written to
+      *> FIZZBUZZ-OUT, one per number processed.
+       01 CLSF-RECORD.
+           05 CLSF-NUMBER            PIC 9(7).
+           05 CLSF-CODE              PIC X(8).
+           05 CLSF-RUN-DATE          PIC X(8).
