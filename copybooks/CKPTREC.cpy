@@ -0,0 +1,18 @@
+      *> CKPTREC - checkpoint record for the FIZZORBUZZ classification
+      *> loop. Holds the last WS-I value fully processed, plus the
+      *> running control totals, so a restart can resume the count
+      *> as well as the position. CKPT-START-NO/CKPT-END-NO record the
+      *> range the checkpoint was taken against, so a restart can be
+      *> refused if the parameter card no longer matches. CKPT-PAGE-NO
+      *> and CKPT-LINE-CT let a resumed run carry the print-file page
+      *> position forward instead of restarting pagination at page 1.
+       01 CKPT-RECORD.
+           05 CKPT-START-NO          PIC 9(7).
+           05 CKPT-END-NO            PIC 9(7).
+           05 CKPT-LAST-I            PIC 9(7).
+           05 CKPT-FIZZ-CT           PIC 9(7).
+           05 CKPT-BUZZ-CT           PIC 9(7).
+           05 CKPT-FIZZBUZZ-CT       PIC 9(7).
+           05 CKPT-NUMBER-CT         PIC 9(7).
+           05 CKPT-PAGE-NO           PIC 9(7).
+           05 CKPT-LINE-CT           PIC 9(3).
