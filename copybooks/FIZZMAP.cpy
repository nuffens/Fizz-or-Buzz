@@ -0,0 +1,59 @@
+      *> FIZZMAP - symbolic map for mapset FIZZMS / map FIZZMAP1.
+      *> Hand-maintained mirror of the BMS in bms/FIZZMAP.bms - keep
+      *> the two in step if a field is added, moved, or resized.
+      *> Each XXXXA attribute byte REDEFINES its preceding XXXXF flag
+      *> byte, per the standard DFHMDF symbolic-map layout - CICS's
+      *> 2-byte-length/1-byte-flag field header is 3 bytes total, not 4.
+       01 FIZZMAPI.
+           05 FILLER             PIC X(12).
+           05 STARTNOL           PIC S9(4) COMP.
+           05 STARTNOF           PIC X.
+           05 STARTNOA REDEFINES STARTNOF PIC X.
+           05 STARTNOI           PIC X(7).
+           05 ENDNOL             PIC S9(4) COMP.
+           05 ENDNOF             PIC X.
+           05 ENDNOA REDEFINES ENDNOF PIC X.
+           05 ENDNOI             PIC X(7).
+           05 DIV1L              PIC S9(4) COMP.
+           05 DIV1F              PIC X.
+           05 DIV1A REDEFINES DIV1F PIC X.
+           05 DIV1I              PIC X(3).
+           05 DIV1LBLL           PIC S9(4) COMP.
+           05 DIV1LBLF           PIC X.
+           05 DIV1LBLA REDEFINES DIV1LBLF PIC X.
+           05 DIV1LBLI           PIC X(8).
+           05 DIV2L              PIC S9(4) COMP.
+           05 DIV2F              PIC X.
+           05 DIV2A REDEFINES DIV2F PIC X.
+           05 DIV2I              PIC X(3).
+           05 DIV2LBLL           PIC S9(4) COMP.
+           05 DIV2LBLF           PIC X.
+           05 DIV2LBLA REDEFINES DIV2LBLF PIC X.
+           05 DIV2LBLI           PIC X(8).
+           05 RESTARTL           PIC S9(4) COMP.
+           05 RESTARTF           PIC X.
+           05 RESTARTA REDEFINES RESTARTF PIC X.
+           05 RESTARTI           PIC X(1).
+           05 MSGL               PIC S9(4) COMP.
+           05 MSGF               PIC X.
+           05 MSGA REDEFINES MSGF PIC X.
+           05 MSGI               PIC X(79).
+
+       01 FIZZMAPO REDEFINES FIZZMAPI.
+           05 FILLER             PIC X(12).
+           05 FILLER             PIC X(3).
+           05 STARTNOO           PIC X(7).
+           05 FILLER             PIC X(3).
+           05 ENDNOO             PIC X(7).
+           05 FILLER             PIC X(3).
+           05 DIV1O              PIC X(3).
+           05 FILLER             PIC X(3).
+           05 DIV1LBLO           PIC X(8).
+           05 FILLER             PIC X(3).
+           05 DIV2O              PIC X(3).
+           05 FILLER             PIC X(3).
+           05 DIV2LBLO           PIC X(8).
+           05 FILLER             PIC X(3).
+           05 RESTARTO           PIC X(1).
+           05 FILLER             PIC X(3).
+           05 MSGO               PIC X(79).
