@@ -0,0 +1,15 @@
+      *> PARMREC - control-card layout for FIZZORBUZZ range/divisor
+      *> parameters. Shared by the FIZZORBUZZ batch read and the
+      *> FIZZPARM online maintenance screen so both sides agree on
+      *> the card image. PARM-KEY is the record key FIZZPARM reads
+      *> and rewrites under CICS; there is only ever one control
+      *> record, so the key is a fixed literal ("FIZZPARM").
+       01 PARM-RECORD.
+           05 PARM-KEY               PIC X(8).
+           05 PARM-START-NO         PIC X(7).
+           05 PARM-END-NO           PIC X(7).
+           05 PARM-DIV1             PIC X(3).
+           05 PARM-DIV1-LABEL       PIC X(8).
+           05 PARM-DIV2             PIC X(3).
+           05 PARM-DIV2-LABEL       PIC X(8).
+           05 PARM-RESTART-SW       PIC X(1).
