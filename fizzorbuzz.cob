@@ -3,26 +3,390 @@
        PROGRAM-ID. FIZZORBUZZ.
        AUTHOR. Amber.
        DATE-WRITTEN. MAR 2.
+      *> MOD-LOG:
+      *>   MAR 2  - Amber   - original cut.
+      *>   AUG 8  - Amber   - range/divisors now come off PARMFILE
+      *>                      instead of being baked into the source.
+      *>   AUG 8  - Amber   - classifications are now also retained on
+      *>                      FIZZBUZZ-OUT for downstream reruns.
+      *>   AUG 8  - Amber   - added checkpoint/restart for the main loop.
+      *>   AUG 8  - Amber   - added end-of-run control totals; checkpoint
+      *>                      now carries the running counts too so a
+      *>                      restart reconciles correctly.
+      *>   AUG 8  - Amber   - classification listing now goes to a paged
+      *>                      REPORT-OUT print file with run-date headers
+      *>                      instead of scrolling past on SYSOUT.
+      *>   AUG 8  - Amber   - widened WS-I and related counters past the
+      *>                      old PIC 99 ceiling to support six-figure
+      *>                      volumes.
+      *>   AUG 8  - Amber   - added the BILLING-EXTRACT fixed-width feed
+      *>                      for the downstream billing/reporting job.
+      *>   AUG 8  - Amber   - added parameter validation ahead of the
+      *>                      main loop; bad cards route to an exception
+      *>                      report and a non-zero return code.
+      *>   AUG 9  - Amber   - PARMFILE is now the same keyed file
+      *>                      FIZZPARM maintains online, so the screen
+      *>                      and the batch read agree on one dataset.
+      *>   AUG 9  - Amber   - a restart run now extends FIZZBUZZ-OUT,
+      *>                      REPORT-OUT, and BILLING-EXTRACT instead
+      *>                      of reopening them OUTPUT and truncating
+      *>                      everything ahead of the checkpoint.
+      *>   AUG 9  - Amber   - the checkpoint now carries the range it
+      *>                      was taken against; a restart whose range
+      *>                      doesn't match, or that has nothing left
+      *>                      to process, is refused to the exception
+      *>                      report instead of silently completing
+      *>                      with stale control totals.
+      *>   AUG 9  - Amber   - widened WS-PAGE-NO/WS-HDG-PAGE-NO to the
+      *>                      same capacity as the other run counters.
+      *>   AUG 9  - Amber   - PARMFILE open/read failures now route
+      *>                      through the same exception report and
+      *>                      RETURN-CODE 16 path as a bad parameter
+      *>                      card, instead of a bare DISPLAY/STOP RUN
+      *>                      that left RETURN-CODE at zero.
+      *>   AUG 9  - Amber   - a completed run now clears PARM-RESTART-SW
+      *>                      back to "N" on the saved parameter record,
+      *>                      so a forgotten restart flag on the screen
+      *>                      can't wedge every later batch run.
+      *>   AUG 9  - Amber   - the classification listing now moves
+      *>                      WS-I through a zero-suppressed edited
+      *>                      field before printing it, instead of
+      *>                      stringing the raw 7-digit PIC 9 value.
+      *>   AUG 9  - Amber   - the checkpoint is now written after every
+      *>                      record instead of every 1000, so a restart
+      *>                      can never resume at a point behind records
+      *>                      already flushed to FIZZBUZZ-OUT/REPORT-OUT/
+      *>                      BILLING-EXTRACT and duplicate them.
+      *>   AUG 9  - Amber   - 9200-CLEAR-RESTART-FLAG now checks
+      *>                      WS-PARM-STATUS on its own PARMFILE open,
+      *>                      matching 1000-READ-PARMS, instead of
+      *>                      assuming the reopen always succeeds.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "PARMFILE"
+               ORGANIZATION INDEXED
+               RECORD KEY IS PARM-KEY
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT FIZZBUZZ-OUT ASSIGN TO "FIZZBUZZ.OUT"
+               ORGANIZATION SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FIZZORBUZZ.CKPT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REPORT-OUT ASSIGN TO "FIZZORBUZZ.LST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BILLING-EXTRACT ASSIGN TO "FIZZORBUZZ.BIL"
+               ORGANIZATION SEQUENTIAL.
+           SELECT EXCEPTION-RPT ASSIGN TO "FIZZORBUZZ.EXR"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  PARMFILE.
+       COPY PARMREC.
+
+       FD  FIZZBUZZ-OUT.
+       COPY CLSFREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  REPORT-OUT.
+       01 RPT-LINE PIC X(80).
+
+       FD  BILLING-EXTRACT.
+       COPY BILLEXT.
+
+       FD  EXCEPTION-RPT.
+       01 EXR-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WS-I PIC 99 VALUE 1.
-       01 WS-R PIC 99.
-       01 WS-NO PIC 99.
+       01 WS-RUN-ID PIC X(8).
+       01 WS-VALID-SW PIC X VALUE "Y".
+       01 WS-PARM-STATUS PIC XX VALUE "00".
+       01 WS-CKPT-STATUS PIC XX VALUE "00".
+       01 WS-RESTART-SW PIC X VALUE "N".
+       01 WS-LAST-PROCESSED PIC 9(7).
+       01 WS-I PIC 9(7).
+       01 WS-NO PIC 9(7).
+       01 WS-R5 PIC 9(7).
+       01 WS-R3 PIC 9(7).
+
+       01 WS-START-NO PIC 9(7).
+       01 WS-END-NO PIC 9(7).
+       01 WS-DIV1 PIC 9(3).
+       01 WS-DIV2 PIC 9(3).
+       01 WS-DIV1-LABEL PIC X(8).
+       01 WS-DIV2-LABEL PIC X(8).
+
+       01 WS-COMBO-LABEL PIC X(16).
+       01 WS-CLASS-CODE PIC X(8).
+       01 WS-RUN-DATE PIC X(8).
+
+       01 WS-FIZZ-CT PIC 9(7) VALUE 0.
+       01 WS-BUZZ-CT PIC 9(7) VALUE 0.
+       01 WS-FIZZBUZZ-CT PIC 9(7) VALUE 0.
+       01 WS-NUMBER-CT PIC 9(7) VALUE 0.
+
+       01 WS-DETAIL-TEXT PIC X(16).
+       01 WS-RPT-NUMBER PIC ZZZZZZ9.
+       01 WS-PAGE-NO PIC 9(7) VALUE 0.
+       01 WS-LINE-CT PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 55.
+       01 WS-CKPT-RESUMED-SW PIC X VALUE "N".
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(40) VALUE "FIZZORBUZZ CLASSIFICATION LISTING".
+           05 FILLER PIC X(10) VALUE "RUN DATE:".
+           05 WS-HDG-RUN-DATE PIC X(8).
+           05 FILLER PIC X(7) VALUE "  PAGE:".
+           05 WS-HDG-PAGE-NO PIC ZZZZZZ9.
+
+       01 WS-HEADING-2 PIC X(30) VALUE "NUMBER     CLASSIFICATION".
 
        PROCEDURE DIVISION.
-              PERFORM UNTIL WS-I = 99
-              DIVIDE WS-I BY 5 GIVING WS-NO REMAINDER WS-R
-                  IF WS-R = 0 DISPLAY "FIZZ"
-                  ELSE INITIALIZE WS-R
-                  END-IF
-                  DIVIDE WS-I BY 3 GIVING WS-NO REMAINDER WS-R
-                  IF WS-R = 0 DISPLAY "BUZZ"
-                  ELSE DISPLAY WS-I
-                  END-IF
-              ADD 1 TO WS-I
-              END-PERFORM.
-       STOP RUN.
+       0000-MAIN.
+           PERFORM 1000-READ-PARMS
+           PERFORM 2000-EDIT-PARMS
+           IF WS-VALID-SW = "Y"
+               IF WS-RESTART-SW = "Y"
+                   PERFORM 1100-READ-CHECKPOINT
+               END-IF
+               IF WS-VALID-SW = "Y"
+                   PERFORM 3000-CLASSIFY-RANGE
+                   PERFORM 8000-WRITE-SUMMARY
+               END-IF
+           END-IF
+           IF WS-VALID-SW = "N"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-READ-PARMS.
+           OPEN INPUT PARMFILE
+           IF WS-PARM-STATUS NOT = "00"
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               READ PARMFILE
+                   AT END MOVE "N" TO WS-VALID-SW
+               END-READ
+               CLOSE PARMFILE
+           END-IF
+           MOVE PARM-RESTART-SW TO WS-RESTART-SW
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "FZ" WS-RUN-DATE(3:6) DELIMITED BY SIZE
+                  INTO WS-RUN-ID.
+
+       2000-EDIT-PARMS.
+           OPEN OUTPUT EXCEPTION-RPT
+           IF WS-VALID-SW = "N"
+               MOVE "PARMFILE COULD NOT BE OPENED OR CONTAINED NO RECORD"
+                   TO EXR-LINE
+               PERFORM 9000-WRITE-EXCEPTION
+           ELSE
+               EVALUATE TRUE
+                   WHEN PARM-START-NO IS NOT NUMERIC
+                       OR PARM-END-NO IS NOT NUMERIC
+                       OR PARM-DIV1 IS NOT NUMERIC
+                       OR PARM-DIV2 IS NOT NUMERIC
+                       MOVE "ONE OR MORE PARAMETER FIELDS ARE NOT NUMERIC"
+                           TO EXR-LINE
+                       PERFORM 9000-WRITE-EXCEPTION
+                   WHEN OTHER
+                       MOVE PARM-START-NO TO WS-START-NO
+                       MOVE PARM-END-NO TO WS-END-NO
+                       MOVE PARM-DIV1 TO WS-DIV1
+                       MOVE PARM-DIV1-LABEL TO WS-DIV1-LABEL
+                       MOVE PARM-DIV2 TO WS-DIV2
+                       MOVE PARM-DIV2-LABEL TO WS-DIV2-LABEL
+                       EVALUATE TRUE
+                           WHEN WS-DIV1 = 0 OR WS-DIV2 = 0
+                               MOVE "DIVISORS MUST BE GREATER THAN ZERO"
+                                   TO EXR-LINE
+                               PERFORM 9000-WRITE-EXCEPTION
+                           WHEN WS-START-NO > WS-END-NO
+                               MOVE "START NUMBER MUST NOT EXCEED END NUMBER"
+                                   TO EXR-LINE
+                               PERFORM 9000-WRITE-EXCEPTION
+                           WHEN OTHER
+                               MOVE WS-START-NO TO WS-I
+                       END-EVALUATE
+               END-EVALUATE
+           END-IF
+           IF WS-VALID-SW = "N"
+               MOVE "RUN TERMINATED - SEE EXCEPTIONS ABOVE" TO EXR-LINE
+               WRITE EXR-LINE
+           END-IF
+           CLOSE EXCEPTION-RPT.
+
+       9000-WRITE-EXCEPTION.
+           MOVE "N" TO WS-VALID-SW
+           WRITE EXR-LINE.
+
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       PERFORM 1110-VALIDATE-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FROM PARMFILE"
+           END-IF.
+
+       1110-VALIDATE-CHECKPOINT.
+           EVALUATE TRUE
+               WHEN CKPT-START-NO NOT = WS-START-NO
+                   OR CKPT-END-NO NOT = WS-END-NO
+                   MOVE "CHECKPOINT DOES NOT MATCH CURRENT PARAMETER RANGE"
+                       TO EXR-LINE
+                   PERFORM 9100-CHECKPOINT-REJECT
+               WHEN CKPT-LAST-I >= WS-END-NO
+                   MOVE "CHECKPOINT SHOWS NO WORK REMAINING FOR THIS RANGE"
+                       TO EXR-LINE
+                   PERFORM 9100-CHECKPOINT-REJECT
+               WHEN OTHER
+                   MOVE "Y" TO WS-CKPT-RESUMED-SW
+                   COMPUTE WS-I = CKPT-LAST-I + 1
+                   MOVE CKPT-FIZZ-CT TO WS-FIZZ-CT
+                   MOVE CKPT-BUZZ-CT TO WS-BUZZ-CT
+                   MOVE CKPT-FIZZBUZZ-CT TO WS-FIZZBUZZ-CT
+                   MOVE CKPT-NUMBER-CT TO WS-NUMBER-CT
+                   MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                   MOVE CKPT-LINE-CT TO WS-LINE-CT
+           END-EVALUATE.
+
+       9100-CHECKPOINT-REJECT.
+           OPEN OUTPUT EXCEPTION-RPT
+           PERFORM 9000-WRITE-EXCEPTION
+           MOVE "RUN TERMINATED - SEE EXCEPTIONS ABOVE" TO EXR-LINE
+           WRITE EXR-LINE
+           CLOSE EXCEPTION-RPT.
+
+       3000-CLASSIFY-RANGE.
+           IF WS-CKPT-RESUMED-SW = "Y"
+               OPEN EXTEND FIZZBUZZ-OUT
+               OPEN EXTEND REPORT-OUT
+               OPEN EXTEND BILLING-EXTRACT
+           ELSE
+               OPEN OUTPUT FIZZBUZZ-OUT
+               OPEN OUTPUT REPORT-OUT
+               OPEN OUTPUT BILLING-EXTRACT
+           END-IF
+           PERFORM UNTIL WS-I > WS-END-NO
+               PERFORM 3100-CLASSIFY-NUMBER
+               PERFORM 3200-WRITE-CLASSIFICATION
+               PERFORM 3400-WRITE-REPORT-LINE
+               PERFORM 3500-WRITE-BILLING-EXTRACT
+               MOVE WS-I TO WS-LAST-PROCESSED
+               PERFORM 3300-WRITE-CHECKPOINT
+               ADD 1 TO WS-I
+           END-PERFORM
+           MOVE "END OF REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE FIZZBUZZ-OUT
+           CLOSE REPORT-OUT
+           CLOSE BILLING-EXTRACT
+           PERFORM 9200-CLEAR-RESTART-FLAG.
+
+       9200-CLEAR-RESTART-FLAG.
+           OPEN I-O PARMFILE
+           IF WS-PARM-STATUS = "00"
+               READ PARMFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE "N" TO PARM-RESTART-SW
+                       REWRITE PARM-RECORD
+               END-READ
+               CLOSE PARMFILE
+           ELSE
+               DISPLAY "PARMFILE COULD NOT BE REOPENED TO CLEAR RESTART"
+           END-IF.
+
+       3300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-START-NO TO CKPT-START-NO
+           MOVE WS-END-NO TO CKPT-END-NO
+           MOVE WS-LAST-PROCESSED TO CKPT-LAST-I
+           MOVE WS-FIZZ-CT TO CKPT-FIZZ-CT
+           MOVE WS-BUZZ-CT TO CKPT-BUZZ-CT
+           MOVE WS-FIZZBUZZ-CT TO CKPT-FIZZBUZZ-CT
+           MOVE WS-NUMBER-CT TO CKPT-NUMBER-CT
+           MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+           MOVE WS-LINE-CT TO CKPT-LINE-CT
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       3100-CLASSIFY-NUMBER.
+           DIVIDE WS-I BY WS-DIV1 GIVING WS-NO REMAINDER WS-R5
+           DIVIDE WS-I BY WS-DIV2 GIVING WS-NO REMAINDER WS-R3
+           EVALUATE TRUE
+               WHEN WS-R5 = 0 AND WS-R3 = 0
+                   INITIALIZE WS-COMBO-LABEL
+                   STRING FUNCTION TRIM(WS-DIV1-LABEL) DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-DIV2-LABEL) DELIMITED BY SIZE
+                          INTO WS-COMBO-LABEL
+                   MOVE WS-COMBO-LABEL TO WS-DETAIL-TEXT
+                   MOVE "FIZZBUZZ" TO WS-CLASS-CODE
+                   ADD 1 TO WS-FIZZBUZZ-CT
+               WHEN WS-R5 = 0
+                   MOVE WS-DIV1-LABEL TO WS-DETAIL-TEXT
+                   MOVE "FIZZ" TO WS-CLASS-CODE
+                   ADD 1 TO WS-FIZZ-CT
+               WHEN WS-R3 = 0
+                   MOVE WS-DIV2-LABEL TO WS-DETAIL-TEXT
+                   MOVE "BUZZ" TO WS-CLASS-CODE
+                   ADD 1 TO WS-BUZZ-CT
+               WHEN OTHER
+                   MOVE WS-I TO WS-DETAIL-TEXT
+                   MOVE "NUMBER" TO WS-CLASS-CODE
+                   ADD 1 TO WS-NUMBER-CT
+           END-EVALUATE.
+
+       3400-WRITE-REPORT-LINE.
+           IF WS-LINE-CT >= WS-LINES-PER-PAGE OR WS-PAGE-NO = 0
+               PERFORM 3410-WRITE-PAGE-HEADER
+           END-IF
+           MOVE WS-I TO WS-RPT-NUMBER
+           MOVE SPACES TO RPT-LINE
+           STRING WS-RPT-NUMBER DELIMITED BY SIZE
+                  "     " DELIMITED BY SIZE
+                  WS-DETAIL-TEXT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-CT.
+
+       3410-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-DATE TO WS-HDG-RUN-DATE
+           MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 0 TO WS-LINE-CT.
+
+       8000-WRITE-SUMMARY.
+           DISPLAY "===== FIZZORBUZZ CONTROL TOTALS ====="
+           DISPLAY "FIZZ COUNT.......: " WS-FIZZ-CT
+           DISPLAY "BUZZ COUNT.......: " WS-BUZZ-CT
+           DISPLAY "FIZZBUZZ COUNT...: " WS-FIZZBUZZ-CT
+           DISPLAY "NUMBER COUNT.....: " WS-NUMBER-CT
+           DISPLAY "======================================".
+
+       3200-WRITE-CLASSIFICATION.
+           MOVE WS-I TO CLSF-NUMBER
+           MOVE WS-CLASS-CODE TO CLSF-CODE
+           MOVE WS-RUN-DATE TO CLSF-RUN-DATE
+           WRITE CLSF-RECORD.
+
+       3500-WRITE-BILLING-EXTRACT.
+           MOVE WS-I TO BILL-NUMBER
+           MOVE WS-CLASS-CODE TO BILL-CODE
+           MOVE WS-RUN-ID TO BILL-RUN-ID
+           MOVE WS-RUN-DATE TO BILL-RUN-DATE
+           WRITE BILL-EXTRACT-RECORD.
        END PROGRAM FIZZORBUZZ.
