@@ -0,0 +1,174 @@
+           >>source format free
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZPARM.
+       AUTHOR. Amber.
+       DATE-WRITTEN. AUG 8.
+      *> MOD-LOG:
+      *>   AUG 8  - Amber   - online maintenance screen for the
+      *>                      FIZZORBUZZ range/divisor parameters,
+      *>                      transaction FZPM, map FIZZMAP1.
+      *>   AUG 9  - Amber   - PARMFILE is one keyed control record now;
+      *>                      save does a READ/REWRITE-or-WRITE upsert
+      *>                      against PARM-KEY instead of a blind WRITE
+      *>                      keyed off the start-number field the
+      *>                      operator is editing.
+      *>   AUG 9  - Amber   - added MAPFAIL handling so re-pressing
+      *>                      ENTER with nothing keyed in redisplays
+      *>                      the map instead of abending the task.
+      *>   AUG 9  - Amber   - the pre-rewrite READ now specifies UPDATE,
+      *>                      since CICS requires that to REWRITE the
+      *>                      record afterward.
+      *>   AUG 9  - Amber   - the initial map now reads and displays the
+      *>                      saved parameter record so the operator can
+      *>                      see current values instead of retyping
+      *>                      every field from blank.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FIZZMAP.
+       COPY PARMREC.
+
+       01 WS-EDIT-OK PIC X VALUE "Y".
+       01 WS-START-NO PIC 9(7).
+       01 WS-END-NO PIC 9(7).
+       01 WS-DIV1 PIC 9(3).
+       01 WS-DIV2 PIC 9(3).
+       01 WS-RESP PIC S9(8) COMP VALUE 0.
+       01 WS-PARM-PROBE PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE AID
+               PF3(9000-EXIT)
+               CLEAR(9000-EXIT)
+           END-EXEC
+
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(9100-MAPFAIL)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-AND-VALIDATE
+               IF WS-EDIT-OK = "Y"
+                   PERFORM 3000-SAVE-PARMS
+               ELSE
+                   PERFORM 1100-SEND-MAP-WITH-MSG
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('FZPM')
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO FIZZMAPO
+           MOVE "FIZZPARM" TO PARM-KEY
+           EXEC CICS READ FILE('PARMFILE')
+               INTO(PARM-RECORD)
+               RIDFLD(PARM-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE PARM-START-NO TO STARTNOO
+               MOVE PARM-END-NO TO ENDNOO
+               MOVE PARM-DIV1 TO DIV1O
+               MOVE PARM-DIV1-LABEL TO DIV1LBLO
+               MOVE PARM-DIV2 TO DIV2O
+               MOVE PARM-DIV2-LABEL TO DIV2LBLO
+               MOVE PARM-RESTART-SW TO RESTARTO
+           ELSE
+               MOVE "N" TO RESTARTO
+           END-IF
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('FIZZMAP1')
+               MAPSET('FIZZMS')
+               ERASE
+           END-EXEC.
+
+       1100-SEND-MAP-WITH-MSG.
+           EXEC CICS SEND MAP('FIZZMAP1')
+               MAPSET('FIZZMS')
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       2000-RECEIVE-AND-VALIDATE.
+           MOVE "Y" TO WS-EDIT-OK
+           EXEC CICS RECEIVE MAP('FIZZMAP1')
+               MAPSET('FIZZMS')
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN STARTNOI IS NOT NUMERIC
+                   OR ENDNOI IS NOT NUMERIC
+                   OR DIV1I IS NOT NUMERIC
+                   OR DIV2I IS NOT NUMERIC
+                   MOVE "ONE OR MORE FIELDS ARE NOT NUMERIC" TO MSGO
+                   MOVE "N" TO WS-EDIT-OK
+               WHEN OTHER
+                   MOVE STARTNOI TO WS-START-NO
+                   MOVE ENDNOI TO WS-END-NO
+                   MOVE DIV1I TO WS-DIV1
+                   MOVE DIV2I TO WS-DIV2
+                   EVALUATE TRUE
+                       WHEN WS-DIV1 = 0 OR WS-DIV2 = 0
+                           MOVE "DIVISORS MUST BE GREATER THAN ZERO" TO MSGO
+                           MOVE "N" TO WS-EDIT-OK
+                       WHEN WS-START-NO > WS-END-NO
+                           MOVE "START NUMBER MUST NOT EXCEED END NUMBER"
+                               TO MSGO
+                           MOVE "N" TO WS-EDIT-OK
+                       WHEN RESTARTI NOT = "Y" AND RESTARTI NOT = "N"
+                           MOVE "RESTART MUST BE Y OR N" TO MSGO
+                           MOVE "N" TO WS-EDIT-OK
+                   END-EVALUATE
+           END-EVALUATE.
+
+       3000-SAVE-PARMS.
+           MOVE "FIZZPARM" TO PARM-KEY
+           EXEC CICS READ FILE('PARMFILE')
+               INTO(WS-PARM-PROBE)
+               RIDFLD(PARM-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           MOVE STARTNOI TO PARM-START-NO
+           MOVE ENDNOI TO PARM-END-NO
+           MOVE DIV1I TO PARM-DIV1
+           MOVE DIV1LBLI TO PARM-DIV1-LABEL
+           MOVE DIV2I TO PARM-DIV2
+           MOVE DIV2LBLI TO PARM-DIV2-LABEL
+           MOVE RESTARTI TO PARM-RESTART-SW
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE('PARMFILE')
+                   FROM(PARM-RECORD)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('PARMFILE')
+                   FROM(PARM-RECORD)
+                   RIDFLD(PARM-KEY)
+               END-EXEC
+           END-IF
+
+           MOVE "PARAMETERS SAVED FOR NEXT BATCH RUN" TO MSGO
+           PERFORM 1100-SEND-MAP-WITH-MSG.
+
+       9100-MAPFAIL.
+           MOVE "NO CHANGES ENTERED - KEY VALUES AND PRESS ENTER" TO MSGO
+           PERFORM 1100-SEND-MAP-WITH-MSG
+           EXEC CICS RETURN
+               TRANSID('FZPM')
+           END-EXEC.
+
+       9000-EXIT.
+           EXEC CICS SEND TEXT
+               FROM('FIZZORBUZZ PARAMETER MAINTENANCE ENDED')
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+       END PROGRAM FIZZPARM.
